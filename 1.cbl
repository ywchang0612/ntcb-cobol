@@ -5,33 +5,71 @@
         CONFIGURATION      SECTION.
         SOURCE-COMPUTER.   IBM-PC.
         OBJECT-COMPUTER.   IBM-PC.
+        INPUT-OUTPUT       SECTION.
+        FILE-CONTROL.
+            SELECT IN-F ASSIGN TO RANDOM 'SAMPLE.DAT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT RPT-F ASSIGN TO RANDOM 'SAMPLE.RPT'
+                ORGANIZATION IS LINE SEQUENTIAL.
 
         DATA               DIVISION.
+        FILE               SECTION.
+        FD  IN-F.
+        01  IN-REC.
+            02 IN-A    PIC 9(6).
+            02 FILLER  PIC X.
+            02 IN-B    PIC 9(6).
+            02 FILLER  PIC X.
+            02 IN-C    PIC S9(6) SIGN IS LEADING SEPARATE.
+        FD  RPT-F.
+        01  RPT-REC    PIC X(80).
+
         WORKING-STORAGE    SECTION.
-        01 A       PIC 9(6).
-        01 B       PIC 9(6).
-        01 C       PIC 9(6).
-        01 I       PIC 9(6).
-        01 S       PIC 9(6).
-        01 N       PIC 9(6).
-        01 Z       PIC 9(6).
+        01 A       PIC S9(6) SIGN IS LEADING SEPARATE.
+        01 B       PIC S9(6) SIGN IS LEADING SEPARATE.
+        01 C       PIC S9(6) SIGN IS LEADING SEPARATE.
+        01 I       PIC S9(6) SIGN IS LEADING SEPARATE.
+        01 S       PIC S9(6) SIGN IS LEADING SEPARATE.
+        01 N       PIC S9(6) SIGN IS LEADING SEPARATE.
+        01 Z       PIC S9(6) SIGN IS LEADING SEPARATE.
         01 W       PIC X.
+        77 WS-MODE     PIC X VALUE 'I'.
+        77 WS-VALID-C  PIC X VALUE 'Y'.
+        77 WS-EOF      PIC X VALUE 'N'.
 
         PROCEDURE DIVISION.
         0000-RTN.
-            PERFORM 0001-RTN UNTIL W = 'N'.
-            STOP RUN.
+            DISPLAY 'BATCH (B) OR INTERACTIVE (I) ? ' LINE 1 ERASE.
+            ACCEPT WS-MODE.
+            IF WS-MODE = 'B' OR WS-MODE = 'b'
+               PERFORM 0010-RTN
+            ELSE
+               PERFORM 0001-RTN UNTIL W = 'N'
+            END-IF.
+            GOBACK.
         0001-RTN.
-            DISPLAY 'START=?'  LINE 1 ERASE. 
+            DISPLAY 'START=?'  LINE 1 ERASE.
             ACCEPT  A.
             DISPLAY 'END=?'    LINE 3.
             ACCEPT  B.
             DISPLAY 'INTER=?'  LINE 5.
             ACCEPT  C.
+            PERFORM 0005-RTN.
+            PERFORM UNTIL WS-VALID-C = 'Y'
+                DISPLAY 'INVALID INTERVAL - RE-ENTER' LINE 6
+                DISPLAY 'INTER=?'  LINE 5
+                ACCEPT  C
+                PERFORM 0005-RTN
+            END-PERFORM.
             COMPUTE I = C.
             COMPUTE N = A.
             COMPUTE Z = A + C.
-            PERFORM 0002-RTN UNTIL N > B.
+            MOVE 0 TO S.
+            IF C > 0
+               PERFORM 0002-RTN UNTIL N > B
+            ELSE
+               PERFORM 0002-RTN UNTIL N < B
+            END-IF.
             DISPLAY S.
             DISPLAY ' '.
             DISPLAY 'CONTINUE? (Y/N)'.
@@ -40,4 +78,57 @@
             COMPUTE S = S + N.
             DISPLAY A '+' Z '+....+' N '=' S.
             COMPUTE N = N + I.
-            
\ No newline at end of file
+        0005-RTN.
+            MOVE 'Y' TO WS-VALID-C.
+            IF C = 0
+               MOVE 'N' TO WS-VALID-C
+            ELSE IF C < 0 AND A < B
+               MOVE 'N' TO WS-VALID-C
+            ELSE IF C > 0 AND A > B
+               MOVE 'N' TO WS-VALID-C
+            END-IF END-IF.
+        0010-RTN.
+            OPEN INPUT IN-F OUTPUT RPT-F.
+            PERFORM 0011-RTN.
+            READ IN-F AT END MOVE 'Y' TO WS-EOF.
+            PERFORM 0012-RTN UNTIL WS-EOF = 'Y'.
+            CLOSE IN-F RPT-F.
+        0011-RTN.
+            MOVE SPACES TO RPT-REC.
+            STRING 'SAMPLE SERIES BATCH REPORT' DELIMITED BY SIZE
+                INTO RPT-REC.
+            WRITE RPT-REC.
+            MOVE SPACES TO RPT-REC.
+            WRITE RPT-REC.
+        0012-RTN.
+            MOVE IN-A TO A.
+            MOVE IN-B TO B.
+            MOVE IN-C TO C.
+            PERFORM 0005-RTN.
+            IF WS-VALID-C = 'Y'
+               COMPUTE I = C
+               COMPUTE N = A
+               COMPUTE Z = A + C
+               MOVE 0 TO S
+               IF C > 0
+                  PERFORM 0013-RTN UNTIL N > B
+               ELSE
+                  PERFORM 0013-RTN UNTIL N < B
+               END-IF
+               MOVE SPACES TO RPT-REC
+               STRING 'RESULT=' S DELIMITED BY SIZE INTO RPT-REC
+               WRITE RPT-REC
+            ELSE
+               MOVE SPACES TO RPT-REC
+               STRING 'INVALID TRIPLE - START=' A ' END=' B
+                   ' INTER=' C DELIMITED BY SIZE INTO RPT-REC
+               WRITE RPT-REC
+            END-IF.
+            READ IN-F AT END MOVE 'Y' TO WS-EOF.
+        0013-RTN.
+            COMPUTE S = S + N.
+            MOVE SPACES TO RPT-REC.
+            STRING A '+' Z '+....+' N '=' S DELIMITED BY SIZE
+                INTO RPT-REC.
+            WRITE RPT-REC.
+            COMPUTE N = N + I.
\ No newline at end of file
