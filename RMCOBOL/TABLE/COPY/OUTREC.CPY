@@ -0,0 +1,14 @@
+	01 OUT-REC.
+	   02 O-NO	PIC 9(03).
+	   02 FILLER	PIC X(02).
+	   02 O-CLASS	PIC X(04).
+	   02 FILLER	PIC X(02).
+	   02 O-NM	PIC X(20).
+	   02 FILLER	PIC X(02).
+	   02 O-SU	PIC 9(03).
+	   02 FILLER	PIC X(02).
+	   02 O-CH	PIC 9(03).
+	   02 FILLER	PIC X(02).
+	   02 O-EN	PIC 9(03).
+	   02 FILLER	PIC X(02).
+	   02 O-MK	PIC X.
\ No newline at end of file
