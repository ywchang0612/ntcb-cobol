@@ -0,0 +1,6 @@
+	01 A-REC.
+	   02 A-NO	PIC 9(03).
+	   02 A-CLASS	PIC X(04).
+	   02 A-NM	PIC X(20).
+	   02 A-CH	PIC 9(03).
+	   02 A-EN	PIC X(03).
\ No newline at end of file
