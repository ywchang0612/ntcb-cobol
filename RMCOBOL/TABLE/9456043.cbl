@@ -5,64 +5,429 @@
 	INPUT-OUTPUT	SECTION.
 	FILE-CONTROL.
 	    SELECT A-F ASSIGN TO RANDOM 'A.DAT'
-		ORGANIZATION IS LINE SEQUENTIAL.
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS A-NO
+		FILE STATUS IS WS-A-STATUS.
 	    SELECT O-F ASSIGN TO RANDOM 'I.OUT'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-O-STATUS.
+	    SELECT EXC-F ASSIGN TO RANDOM 'I.EXC'
+		ORGANIZATION IS LINE SEQUENTIAL.
+	    SELECT GRD-F ASSIGN TO RANDOM 'GRADE.TBL'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-GRD-STATUS.
+	    SELECT AUD-F ASSIGN TO RANDOM 'GRADE.AUD'
 		ORGANIZATION IS LINE SEQUENTIAL.
+	    SELECT CKP-F ASSIGN TO RANDOM 'GRADE.CKP'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-CKP-STATUS.
 	DATA	DIVISION.
 	FILE	SECTION.
 	FD A-F.
-	01 A-REC.
-	   02 A-NO	PIC 9(03).
-	   02 A-NM	PIC X(05).
-	   02 A-CH	PIC 9(03).
-	   02 A-EN	PIC X(03).
+	COPY STUREC.
 	FD O-F.
-	01 O-REC	PIC X(40).
+	01 O-REC	PIC X(49).
+	FD EXC-F.
+	01 EXC-REC	PIC X(58).
+	FD GRD-F.
+	01 GRD-REC.
+	   02 GRD-L	PIC 9(03).
+	   02 GRD-B	PIC 9(03).
+	   02 GRD-M	PIC X(01).
+	FD AUD-F.
+	01 AUD-REC.
+	   02 AUD-NO	PIC 9(03).
+	   02 FILLER	PIC X(02).
+	   02 AUD-OLD-MK	PIC X(01).
+	   02 FILLER	PIC X(02).
+	   02 AUD-NEW-MK	PIC X(01).
+	   02 FILLER	PIC X(02).
+	   02 AUD-DATE	PIC X(08).
+	   02 FILLER	PIC X(02).
+	   02 AUD-TIME	PIC X(08).
+	   02 FILLER	PIC X(02).
+	   02 AUD-OPID	PIC X(08).
+	FD CKP-F.
+	01 CKP-REC.
+	   02 CKP-NO	PIC 9(03).
 	WORKING-STORAGE	SECTION.
 	77 EOF	PIC X VALUE 'N'.
 	77 I	PIC 99.
-	01 OUT-REC.
-	   02 O-NO	PIC 9(03).
+	77 WS-VALID	PIC X VALUE 'Y'.
+	77 WS-EN-NUM	PIC 9(03).
+	77 GRD-EOF	PIC X VALUE 'N'.
+	77 GRD-CNT	PIC 99 VALUE 0.
+	77 WS-A-STATUS	PIC XX.
+	77 WS-GRD-STATUS	PIC XX.
+	77 WS-O-STATUS	PIC XX.
+	77 WS-PX	PIC 999.
+	77 WS-MODE	PIC X VALUE 'F'.
+	77 WS-LOOKUP-NO	PIC 9(03) VALUE 0.
+	77 WS-OPERATOR-ID	PIC X(08).
+	77 WS-ACTION	PIC X.
+	77 WS-OLD-MK	PIC X VALUE SPACE.
+	77 WS-CURR-DT	PIC X(21).
+	77 WS-CKP-STATUS	PIC XX.
+	77 WS-CKPT-NO	PIC 9(03) VALUE 0.
+	77 WS-ARCH-DT	PIC X(08).
+	77 WS-A-SRC	PIC X(20) VALUE 'A.DAT'.
+	77 WS-A-DST	PIC X(20).
+	77 WS-I-SRC	PIC X(20) VALUE 'I.OUT'.
+	77 WS-I-DST	PIC X(20).
+	77 WS-CALL-RC	PIC S9(09) COMP-5.
+	77 WS-T-CNT	PIC 9(03) VALUE 0.
+	77 WS-T-TOTAL	PIC 9(07) VALUE 0.
+	77 WS-T-AVG	PIC 9(03)V9 VALUE 0.
+	77 WS-T-HI	PIC 9(03) VALUE 0.
+	77 WS-T-LO	PIC 9(03) VALUE 999.
+	77 WS-T-A-CNT	PIC 9(03) VALUE 0.
+	77 WS-T-B-CNT	PIC 9(03) VALUE 0.
+	77 WS-T-C-CNT	PIC 9(03) VALUE 0.
+	77 WS-T-D-CNT	PIC 9(03) VALUE 0.
+	77 WS-T-E-CNT	PIC 9(03) VALUE 0.
+	77 WS-T-F-CNT	PIC 9(03) VALUE 0.
+	01 TRL-REC.
+	   02 TRL-TAG	PIC X(03) VALUE 'TRL'.
+	   02 FILLER	PIC X(02).
+	   02 TRL-CNT	PIC 9(03).
+	   02 FILLER	PIC X(02).
+	   02 TRL-AVG	PIC 9(03)V9.
+	   02 FILLER	PIC X(02).
+	   02 TRL-HI	PIC 9(03).
+	   02 FILLER	PIC X(02).
+	   02 TRL-LO	PIC 9(03).
+	   02 FILLER	PIC X(02).
+	   02 TRL-A-CNT	PIC 9(03).
+	   02 TRL-B-CNT	PIC 9(03).
+	   02 TRL-C-CNT	PIC 9(03).
+	   02 TRL-D-CNT	PIC 9(03).
+	   02 TRL-E-CNT	PIC 9(03).
+	   02 TRL-F-CNT	PIC 9(03).
+	   02 FILLER	PIC X(05).
+	COPY OUTREC.
+	01 EXC-OUT-REC.
+	   02 EXC-NO	PIC 9(03).
 	   02 FILLER	PIC X(02).
-	   02 O-NM	PIC X(05).
+	   02 EXC-CLASS	PIC X(04).
 	   02 FILLER	PIC X(02).
-	   02 O-SU	PIC 9(03).
+	   02 EXC-NM	PIC X(20).
 	   02 FILLER	PIC X(02).
-	   02 O-CH	PIC 9(03).
+	   02 EXC-CH	PIC 9(03).
 	   02 FILLER	PIC X(02).
-	   02 O-EN	PIC 9(03).
+	   02 EXC-EN	PIC X(03).
 	   02 FILLER	PIC X(02).
-	   02 O-MK	PIC X.
-	01 TABLE1.
-	   02 FILLER	PIC X(7) VALUE '171200A'.
-	   02 FILLER	PIC X(7) VALUE '166170B'.
-	   02 FILLER	PIC X(7) VALUE '160165C'.
-	   02 FILLER	PIC X(7) VALUE '156159D'.
-	   02 FILLER	PIC X(7) VALUE '151155E'.
-	   02 FILLER	PIC X(7) VALUE '000150F'.
-	01 TABLE2 REDEFINES TABLE1.
+	   02 EXC-RSN	PIC X(15).
+	01 TABLE2.
 	   02 AA OCCURS 6 TIMES.
 	      03 SCR-L	PIC 9(03).
 	      03 SCR-B	PIC 9(03).
-	      03 SCR-M	PIC 9(01).
+	      03 SCR-M	PIC X(01).
+	01 WS-PREV-MK-TBL.
+	   02 WS-PREV-MK	PIC X OCCURS 999 TIMES.
 	PROCEDURE	DIVISION.
 	0000-RTN.
-	    OPEN INPUT  A-F
-		 OUTPUT O-F.
-	    READ A-F AT END MOVE 'Y' TO EOF.
+	    DISPLAY 'FULL CLASS (F) OR SINGLE STUDENT REGRADE (S) ? '.
+	    ACCEPT WS-MODE.
+	    IF WS-MODE = 'S' OR WS-MODE = 's'
+	       PERFORM 0007-RTN
+	    ELSE
+	       PERFORM 0008-RTN
+	    END-IF.
+	    GOBACK.
+	0008-RTN.
+	    PERFORM 0012-RTN.
+	    MOVE 'BATCH' TO WS-OPERATOR-ID.
+	    PERFORM VARYING WS-PX FROM 1 BY 1 UNTIL WS-PX > 999
+	       MOVE SPACE TO WS-PREV-MK(WS-PX)
+	    END-PERFORM.
+	    IF WS-CKPT-NO = 0
+	       PERFORM 0015-RTN
+	       PERFORM 0016-RTN
+	       PERFORM 0019-RTN
+	       OPEN I-O   A-F
+		    INPUT  GRD-F
+		    OUTPUT O-F
+		    OUTPUT EXC-F
+	    ELSE
+	       OPEN I-O   A-F
+		    INPUT  GRD-F
+		    EXTEND O-F
+		    EXTEND EXC-F
+	    END-IF.
+	    OPEN EXTEND AUD-F.
+	    PERFORM 0004-RTN.
+	    CLOSE GRD-F.
+	    MOVE WS-CKPT-NO TO A-NO.
+	    IF WS-CKPT-NO = 0
+	       START A-F KEY IS NOT LESS A-NO
+		   INVALID KEY MOVE 'Y' TO EOF
+	    ELSE
+	       START A-F KEY IS GREATER THAN A-NO
+		   INVALID KEY MOVE 'Y' TO EOF
+	    END-IF.
+	    IF EOF NOT = 'Y'
+	       READ A-F NEXT RECORD AT END MOVE 'Y' TO EOF
+	    END-IF.
 	    PERFORM 0001-RTN UNTIL EOF = 'Y'.
-	    CLOSE A-F O-F.
-	    STOP RUN.
+	    CLOSE O-F.
+	    CLOSE AUD-F.
+	    PERFORM 0018-RTN.
+	    CLOSE A-F EXC-F.
+	    PERFORM 0014-RTN.
 	0001-RTN.
 	    MOVE A-NO TO O-NO.
+	    MOVE A-CLASS TO O-CLASS.
 	    MOVE A-NM TO O-NM.
 	    MOVE A-CH TO O-CH.
 	    MOVE A-EN TO O-EN.
-	    COMPUTE O-SU = O-CH + O-EN.
-	    PERFORM 0002-RTN VARYING I FROM 1 BY 1 UNTIL I > 6.
-	    WRITE O-REC FROM OUT-REC.
-	    READ A-F AT END MOVE 'Y' TO EOF.
+	    PERFORM 0005-RTN.
+	    IF WS-VALID = 'Y'
+	       COMPUTE O-SU = O-CH + O-EN
+	       PERFORM 0002-RTN VARYING I FROM 1 BY 1 UNTIL I > GRD-CNT
+	       WRITE O-REC FROM OUT-REC
+	       PERFORM 0003-RTN
+	    ELSE
+	       PERFORM 0006-RTN
+	    END-IF.
+	    PERFORM 0013-RTN.
+	    READ A-F NEXT RECORD AT END MOVE 'Y' TO EOF.
 	0002-RTN.
 	    IF O-SU NOT < SCR-L(I) AND O-SU NOT > SCR-B(I)
 	       MOVE SCR-M(I) TO O-MK
-	    END-IF.
\ No newline at end of file
+	    END-IF.
+	0003-RTN.
+	    IF O-NO > 0
+	       MOVE O-NO TO WS-PX
+	       IF WS-PREV-MK(WS-PX) NOT = SPACE
+		  AND WS-PREV-MK(WS-PX) NOT = O-MK
+		  MOVE WS-PREV-MK(WS-PX) TO WS-OLD-MK
+		  PERFORM 0011-RTN
+	       END-IF
+	    END-IF.
+	0005-RTN.
+	    MOVE 'Y' TO WS-VALID.
+	    IF A-CH NOT NUMERIC
+	       MOVE 'N' TO WS-VALID
+	    ELSE
+	       IF A-CH > 100
+		  MOVE 'N' TO WS-VALID
+	       END-IF
+	    END-IF.
+	    IF A-EN NOT NUMERIC
+	       MOVE 'N' TO WS-VALID
+	    ELSE
+	       MOVE A-EN TO WS-EN-NUM
+	       IF WS-EN-NUM > 100
+		  MOVE 'N' TO WS-VALID
+	       END-IF
+	    END-IF.
+	0006-RTN.
+	    MOVE A-NO TO EXC-NO.
+	    MOVE A-CLASS TO EXC-CLASS.
+	    MOVE A-NM TO EXC-NM.
+	    MOVE A-CH TO EXC-CH.
+	    MOVE A-EN TO EXC-EN.
+	    MOVE 'SCORE OUT OF RANGE' TO EXC-RSN.
+	    WRITE EXC-REC FROM EXC-OUT-REC.
+	0004-RTN.
+	    IF WS-GRD-STATUS NOT = '00'
+	       DISPLAY 'GRADE.TBL NOT FOUND - USING NO GRADE BANDS'
+	       MOVE 'Y' TO GRD-EOF
+	    ELSE
+	       READ GRD-F AT END MOVE 'Y' TO GRD-EOF
+	       PERFORM UNTIL GRD-EOF = 'Y' OR GRD-CNT = 6
+	          ADD 1 TO GRD-CNT
+	          MOVE GRD-L TO SCR-L(GRD-CNT)
+	          MOVE GRD-B TO SCR-B(GRD-CNT)
+	          MOVE GRD-M TO SCR-M(GRD-CNT)
+	          READ GRD-F AT END MOVE 'Y' TO GRD-EOF
+	       END-PERFORM
+	    END-IF.
+	0007-RTN.
+	    PERFORM 0015-RTN.
+	    OPEN I-O   A-F
+		 INPUT  GRD-F.
+	    PERFORM 0004-RTN.
+	    CLOSE GRD-F.
+	    DISPLAY 'ENTER OPERATOR ID '.
+	    ACCEPT WS-OPERATOR-ID.
+	    OPEN EXTEND AUD-F.
+	    DISPLAY 'ENTER STUDENT NO TO REGRADE (000 TO END) '.
+	    ACCEPT WS-LOOKUP-NO.
+	    PERFORM UNTIL WS-LOOKUP-NO = 0
+	       MOVE WS-LOOKUP-NO TO A-NO
+	       READ A-F KEY IS A-NO
+		   INVALID KEY
+		      DISPLAY 'STUDENT NOT ON FILE : ' WS-LOOKUP-NO
+		   NOT INVALID KEY
+		      PERFORM 0009-RTN
+	       END-READ
+	       DISPLAY 'ENTER STUDENT NO TO REGRADE (000 TO END) '
+	       ACCEPT WS-LOOKUP-NO
+	    END-PERFORM.
+	    CLOSE AUD-F.
+	    CLOSE A-F.
+	0009-RTN.
+	    DISPLAY 'CURRENT CHI/ENG FOR ' A-NO ' : ' A-CH '/' A-EN.
+	    MOVE SPACE TO O-MK.
+	    PERFORM 0005-RTN.
+	    IF WS-VALID = 'Y'
+	       MOVE A-CH TO O-CH
+	       MOVE A-EN TO O-EN
+	       COMPUTE O-SU = O-CH + O-EN
+	       PERFORM 0002-RTN VARYING I FROM 1 BY 1 UNTIL I > GRD-CNT
+	    END-IF.
+	    MOVE O-MK TO WS-OLD-MK.
+	    DISPLAY 'CURRENT GRADE FOR ' A-NO ' : ' WS-OLD-MK.
+	    DISPLAY 'REGRADE THIS STUDENT OR JUST VIEW ? (R/V) '.
+	    ACCEPT WS-ACTION.
+	    IF WS-ACTION NOT = 'V' AND WS-ACTION NOT = 'v'
+	       DISPLAY 'ENTER CORRECTED CHI SCORE '
+	       ACCEPT A-CH
+	       DISPLAY 'ENTER CORRECTED ENG SCORE '
+	       ACCEPT A-EN
+	       MOVE A-NO TO O-NO
+	       MOVE A-CLASS TO O-CLASS
+	       MOVE A-NM TO O-NM
+	       MOVE A-CH TO O-CH
+	       MOVE A-EN TO O-EN
+	       MOVE SPACE TO O-MK
+	       PERFORM 0005-RTN
+	       IF WS-VALID = 'Y'
+	          COMPUTE O-SU = O-CH + O-EN
+	          PERFORM 0002-RTN VARYING I FROM 1 BY 1
+	              UNTIL I > GRD-CNT
+	          DISPLAY 'NEW GRADE FOR ' A-NO ' : ' O-MK
+	          PERFORM 0011-RTN
+	          REWRITE A-REC
+	       ELSE
+	          DISPLAY 'SCORE OUT OF RANGE - NOT SAVED'
+	       END-IF
+	    END-IF.
+	0011-RTN.
+	    MOVE FUNCTION CURRENT-DATE TO WS-CURR-DT.
+	    MOVE A-NO TO AUD-NO.
+	    MOVE WS-OLD-MK TO AUD-OLD-MK.
+	    MOVE O-MK TO AUD-NEW-MK.
+	    MOVE WS-CURR-DT(1:8) TO AUD-DATE.
+	    MOVE WS-CURR-DT(9:8) TO AUD-TIME.
+	    MOVE WS-OPERATOR-ID TO AUD-OPID.
+	    WRITE AUD-REC.
+	0012-RTN.
+	    MOVE 0 TO WS-CKPT-NO.
+	    OPEN INPUT CKP-F.
+	    IF WS-CKP-STATUS = '00'
+	       READ CKP-F
+		   AT END MOVE 0 TO WS-CKPT-NO
+		   NOT AT END MOVE CKP-NO TO WS-CKPT-NO
+	       END-READ
+	       CLOSE CKP-F
+	    END-IF.
+	0013-RTN.
+	    OPEN OUTPUT CKP-F.
+	    MOVE A-NO TO CKP-NO.
+	    WRITE CKP-REC.
+	    CLOSE CKP-F.
+	0014-RTN.
+	    OPEN OUTPUT CKP-F.
+	    MOVE 0 TO CKP-NO.
+	    WRITE CKP-REC.
+	    CLOSE CKP-F.
+	0015-RTN.
+	    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-ARCH-DT.
+	    MOVE SPACES TO WS-A-DST.
+	    STRING 'A.DAT.' WS-ARCH-DT DELIMITED BY SIZE INTO WS-A-DST.
+	    CALL 'CBL_COPY_FILE' USING WS-A-SRC WS-A-DST
+		RETURNING WS-CALL-RC.
+	    IF WS-CALL-RC NOT = 0
+	       DISPLAY 'ARCHIVE FAILED FOR ' WS-A-SRC
+	    END-IF.
+	0016-RTN.
+	    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-ARCH-DT.
+	    MOVE SPACES TO WS-I-DST.
+	    STRING 'I.OUT.' WS-ARCH-DT DELIMITED BY SIZE INTO WS-I-DST.
+	    CALL 'CBL_COPY_FILE' USING WS-I-SRC WS-I-DST
+		RETURNING WS-CALL-RC.
+	    IF WS-CALL-RC NOT = 0
+	       DISPLAY 'ARCHIVE FAILED FOR ' WS-I-SRC
+	    END-IF.
+	0017-RTN.
+	    ADD 1 TO WS-T-CNT.
+	    ADD O-SU TO WS-T-TOTAL.
+	    IF O-SU > WS-T-HI
+	       MOVE O-SU TO WS-T-HI
+	    END-IF.
+	    IF O-SU < WS-T-LO
+	       MOVE O-SU TO WS-T-LO
+	    END-IF.
+	    IF O-MK = 'A'
+	       ADD 1 TO WS-T-A-CNT
+	    ELSE IF O-MK = 'B'
+	       ADD 1 TO WS-T-B-CNT
+	    ELSE IF O-MK = 'C'
+	       ADD 1 TO WS-T-C-CNT
+	    ELSE IF O-MK = 'D'
+	       ADD 1 TO WS-T-D-CNT
+	    ELSE IF O-MK = 'E'
+	       ADD 1 TO WS-T-E-CNT
+	    ELSE IF O-MK = 'F'
+	       ADD 1 TO WS-T-F-CNT
+	    END-IF END-IF END-IF END-IF END-IF END-IF.
+	0018-RTN.
+	    MOVE 0 TO WS-T-CNT.
+	    MOVE 0 TO WS-T-TOTAL.
+	    MOVE 0 TO WS-T-HI.
+	    MOVE 999 TO WS-T-LO.
+	    MOVE 0 TO WS-T-A-CNT.
+	    MOVE 0 TO WS-T-B-CNT.
+	    MOVE 0 TO WS-T-C-CNT.
+	    MOVE 0 TO WS-T-D-CNT.
+	    MOVE 0 TO WS-T-E-CNT.
+	    MOVE 0 TO WS-T-F-CNT.
+	    MOVE 'N' TO EOF.
+	    OPEN INPUT O-F.
+	    READ O-F AT END MOVE 'Y' TO EOF.
+	    PERFORM UNTIL EOF = 'Y'
+	       IF O-REC(1:3) NOT = 'TRL'
+		  MOVE O-REC TO OUT-REC
+		  PERFORM 0017-RTN
+	       END-IF
+	       READ O-F AT END MOVE 'Y' TO EOF
+	    END-PERFORM.
+	    CLOSE O-F.
+	    IF WS-T-CNT = 0
+	       MOVE 0 TO WS-T-AVG
+	    ELSE
+	       COMPUTE WS-T-AVG = WS-T-TOTAL / WS-T-CNT
+	    END-IF.
+	    MOVE WS-T-CNT TO TRL-CNT.
+	    MOVE WS-T-AVG TO TRL-AVG.
+	    MOVE WS-T-HI TO TRL-HI.
+	    MOVE WS-T-LO TO TRL-LO.
+	    MOVE WS-T-A-CNT TO TRL-A-CNT.
+	    MOVE WS-T-B-CNT TO TRL-B-CNT.
+	    MOVE WS-T-C-CNT TO TRL-C-CNT.
+	    MOVE WS-T-D-CNT TO TRL-D-CNT.
+	    MOVE WS-T-E-CNT TO TRL-E-CNT.
+	    MOVE WS-T-F-CNT TO TRL-F-CNT.
+	    OPEN EXTEND O-F.
+	    WRITE O-REC FROM TRL-REC.
+	    CLOSE O-F.
+	0019-RTN.
+	    MOVE 'N' TO EOF.
+	    OPEN INPUT O-F.
+	    IF WS-O-STATUS = '00'
+	       READ O-F AT END MOVE 'Y' TO EOF
+	       PERFORM UNTIL EOF = 'Y'
+		  IF O-REC(1:3) NOT = 'TRL'
+		     MOVE O-REC TO OUT-REC
+		     IF O-NO > 0
+			MOVE O-NO TO WS-PX
+			MOVE O-MK TO WS-PREV-MK(WS-PX)
+		     END-IF
+		  END-IF
+		  READ O-F AT END MOVE 'Y' TO EOF
+	       END-PERFORM
+	       CLOSE O-F
+	    END-IF.
