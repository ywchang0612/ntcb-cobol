@@ -0,0 +1,133 @@
+	ID		DIVISION.
+	PROGRAM-ID.	S9456RPT.
+	ENVIRONMENT	DIVISION.
+	CONFIGURATION	SECTION.
+	INPUT-OUTPUT	SECTION.
+	FILE-CONTROL.
+	    SELECT I-F ASSIGN TO RANDOM 'I.OUT'
+		ORGANIZATION IS LINE SEQUENTIAL.
+	    SELECT RPT-F ASSIGN TO RANDOM 'ROSTER.RPT'
+		ORGANIZATION IS LINE SEQUENTIAL.
+	DATA	DIVISION.
+	FILE	SECTION.
+	FD I-F.
+	01 I-REC	PIC X(49).
+	FD RPT-F.
+	01 RPT-REC	PIC X(80).
+	WORKING-STORAGE	SECTION.
+	77 EOF	PIC X VALUE 'N'.
+	77 WS-CNT	PIC 9(05) VALUE 0.
+	77 WS-TOTAL	PIC 9(07) VALUE 0.
+	77 WS-AVG	PIC 9(05)V99 VALUE 0.
+	77 WS-A-CNT	PIC 9(05) VALUE 0.
+	77 WS-B-CNT	PIC 9(05) VALUE 0.
+	77 WS-C-CNT	PIC 9(05) VALUE 0.
+	77 WS-D-CNT	PIC 9(05) VALUE 0.
+	77 WS-E-CNT	PIC 9(05) VALUE 0.
+	77 WS-F-CNT	PIC 9(05) VALUE 0.
+	77 WS-CNT-E	PIC ZZZZ9.
+	77 WS-AVG-E	PIC ZZZ9.99.
+	77 WS-A-CNT-E	PIC ZZZZ9.
+	77 WS-B-CNT-E	PIC ZZZZ9.
+	77 WS-C-CNT-E	PIC ZZZZ9.
+	77 WS-D-CNT-E	PIC ZZZZ9.
+	77 WS-E-CNT-E	PIC ZZZZ9.
+	77 WS-F-CNT-E	PIC ZZZZ9.
+	COPY OUTREC REPLACING ==OUT-REC== BY ==IN-REC==
+				==O-NO==    BY ==I-NO==
+				==O-CLASS== BY ==I-CLASS==
+				==O-NM==    BY ==I-NM==
+				==O-SU==    BY ==I-SU==
+				==O-CH==    BY ==I-CH==
+				==O-EN==    BY ==I-EN==
+				==O-MK==    BY ==I-MK==.
+	01 HDR-REC-1	PIC X(80) VALUE 'CLASS ROSTER REPORT'.
+	01 HDR-REC-2	PIC X(80) VALUE
+	    'NO   CLASS  NAME                 SCORE  CHI  ENG  GRADE'.
+	01 DTL-REC.
+	   02 DTL-NO	PIC ZZ9.
+	   02 FILLER	PIC X(03).
+	   02 DTL-CLASS	PIC X(04).
+	   02 FILLER	PIC X(02).
+	   02 DTL-NM	PIC X(20).
+	   02 FILLER	PIC X(01).
+	   02 DTL-SU	PIC ZZ9.
+	   02 FILLER	PIC X(04).
+	   02 DTL-CH	PIC ZZ9.
+	   02 FILLER	PIC X(03).
+	   02 DTL-EN	PIC ZZ9.
+	   02 FILLER	PIC X(03).
+	   02 DTL-MK	PIC X.
+	01 SUM-REC-1	PIC X(80).
+	01 SUM-REC-2	PIC X(80).
+	01 SUM-REC-3	PIC X(80).
+	PROCEDURE	DIVISION.
+	0000-RTN.
+	    OPEN INPUT  I-F
+		 OUTPUT RPT-F.
+	    PERFORM 0001-RTN.
+	    READ I-F AT END MOVE 'Y' TO EOF.
+	    PERFORM 0002-RTN UNTIL EOF = 'Y'.
+	    PERFORM 0003-RTN.
+	    CLOSE I-F RPT-F.
+	    STOP RUN.
+	0001-RTN.
+	    WRITE RPT-REC FROM HDR-REC-1.
+	    WRITE RPT-REC FROM HDR-REC-2.
+	0002-RTN.
+	    IF I-REC(1:3) = 'TRL'
+	       CONTINUE
+	    ELSE
+	       MOVE I-REC TO IN-REC
+	       MOVE I-NO TO DTL-NO
+	       MOVE I-CLASS TO DTL-CLASS
+	       MOVE I-NM TO DTL-NM
+	       MOVE I-SU TO DTL-SU
+	       MOVE I-CH TO DTL-CH
+	       MOVE I-EN TO DTL-EN
+	       MOVE I-MK TO DTL-MK
+	       WRITE RPT-REC FROM DTL-REC
+	       ADD 1 TO WS-CNT
+	       ADD I-SU TO WS-TOTAL
+	       PERFORM 0004-RTN
+	    END-IF.
+	    READ I-F AT END MOVE 'Y' TO EOF.
+	0003-RTN.
+	    IF WS-CNT > 0
+	       COMPUTE WS-AVG = WS-TOTAL / WS-CNT
+	    END-IF.
+	    MOVE WS-CNT TO WS-CNT-E.
+	    MOVE WS-AVG TO WS-AVG-E.
+	    MOVE WS-A-CNT TO WS-A-CNT-E.
+	    MOVE WS-B-CNT TO WS-B-CNT-E.
+	    MOVE WS-C-CNT TO WS-C-CNT-E.
+	    MOVE WS-D-CNT TO WS-D-CNT-E.
+	    MOVE WS-E-CNT TO WS-E-CNT-E.
+	    MOVE WS-F-CNT TO WS-F-CNT-E.
+	    MOVE SPACES TO SUM-REC-1.
+	    STRING 'STUDENT COUNT : ' WS-CNT-E
+		DELIMITED BY SIZE INTO SUM-REC-1.
+	    MOVE SPACES TO SUM-REC-2.
+	    STRING 'CLASS AVERAGE : ' WS-AVG-E
+		DELIMITED BY SIZE INTO SUM-REC-2.
+	    MOVE SPACES TO SUM-REC-3.
+	    STRING 'A=' WS-A-CNT-E ' B=' WS-B-CNT-E ' C=' WS-C-CNT-E
+		' D=' WS-D-CNT-E ' E=' WS-E-CNT-E ' F=' WS-F-CNT-E
+		DELIMITED BY SIZE INTO SUM-REC-3.
+	    WRITE RPT-REC FROM SUM-REC-1.
+	    WRITE RPT-REC FROM SUM-REC-2.
+	    WRITE RPT-REC FROM SUM-REC-3.
+	0004-RTN.
+	    IF I-MK = 'A'
+	       ADD 1 TO WS-A-CNT
+	    ELSE IF I-MK = 'B'
+	       ADD 1 TO WS-B-CNT
+	    ELSE IF I-MK = 'C'
+	       ADD 1 TO WS-C-CNT
+	    ELSE IF I-MK = 'D'
+	       ADD 1 TO WS-D-CNT
+	    ELSE IF I-MK = 'E'
+	       ADD 1 TO WS-E-CNT
+	    ELSE IF I-MK = 'F'
+	       ADD 1 TO WS-F-CNT
+	    END-IF END-IF END-IF END-IF END-IF END-IF.
\ No newline at end of file
