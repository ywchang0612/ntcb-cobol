@@ -0,0 +1,74 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    ZODICRPT.
+        AUTHOR.        S9456043.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT LOG-F ASSIGN TO RANDOM 'ZODIAC.LOG'
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT SRT-F ASSIGN TO RANDOM 'ZODIAC.SRT'.
+            SELECT RPT-F ASSIGN TO RANDOM 'ZODIAC.RPT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  LOG-F.
+        01  LOG-REC.
+            02 LOG-EMP-ID  PIC X(06).
+            02 LOG-B       PIC 9(4).
+            02 LOG-ZODIC-N PIC X(11).
+        SD  SRT-F.
+        01  SRT-REC.
+            02 SRT-MONTH   PIC 9(2).
+            02 SRT-DAY     PIC 9(2).
+            02 SRT-EMP-ID  PIC X(06).
+            02 SRT-ZODIC-N PIC X(11).
+        FD  RPT-F.
+        01  RPT-REC        PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        77 EOF PIC X VALUE 'N'.
+        01 HDR-REC  PIC X(80) VALUE
+            "BIRTHDAY LOOKUP LOG SORTED BY BIRTH MONTH".
+        01 DTL-REC.
+           02 DTL-MONTH    PIC 99.
+           02 FILLER       PIC X(02).
+           02 DTL-DAY      PIC 99.
+           02 FILLER       PIC X(02).
+           02 DTL-EMP-ID   PIC X(06).
+           02 FILLER       PIC X(02).
+           02 DTL-ZODIC-N  PIC X(11).
+
+        PROCEDURE DIVISION.
+        0000-RTN.
+            SORT SRT-F ON ASCENDING KEY SRT-MONTH SRT-DAY
+                INPUT PROCEDURE  1000-RTN
+                OUTPUT PROCEDURE 2000-RTN.
+            STOP RUN.
+        1000-RTN.
+            OPEN INPUT LOG-F.
+            READ LOG-F AT END MOVE 'Y' TO EOF.
+            PERFORM UNTIL EOF = 'Y'
+               MOVE LOG-B(1:2)  TO SRT-MONTH
+               MOVE LOG-B(3:2)  TO SRT-DAY
+               MOVE LOG-EMP-ID  TO SRT-EMP-ID
+               MOVE LOG-ZODIC-N TO SRT-ZODIC-N
+               RELEASE SRT-REC
+               READ LOG-F AT END MOVE 'Y' TO EOF
+            END-PERFORM.
+            CLOSE LOG-F.
+        2000-RTN.
+            OPEN OUTPUT RPT-F.
+            WRITE RPT-REC FROM HDR-REC.
+            MOVE 'N' TO EOF.
+            RETURN SRT-F AT END MOVE 'Y' TO EOF.
+            PERFORM UNTIL EOF = 'Y'
+               MOVE SRT-MONTH   TO DTL-MONTH
+               MOVE SRT-DAY     TO DTL-DAY
+               MOVE SRT-EMP-ID  TO DTL-EMP-ID
+               MOVE SRT-ZODIC-N TO DTL-ZODIC-N
+               WRITE RPT-REC FROM DTL-REC
+               RETURN SRT-F AT END MOVE 'Y' TO EOF
+            END-PERFORM.
+            CLOSE RPT-F.
\ No newline at end of file
