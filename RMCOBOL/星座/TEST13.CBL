@@ -3,13 +3,32 @@
         AUTHOR.        S9456043.
         ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT LOG-F ASSIGN TO RANDOM 'ZODIAC.LOG'
+                ORGANIZATION IS LINE SEQUENTIAL.
 
         DATA DIVISION.
+        FILE SECTION.
+        FD  LOG-F.
+        01  LOG-REC.
+            02 LOG-EMP-ID  PIC X(06).
+            02 LOG-B       PIC 9(4).
+            02 LOG-ZODIC-N PIC X(11).
+
         WORKING-STORAGE SECTION.
         77 I PIC 99.
         77 B PIC 9(4).
         77 F PIC 99.
-        77 WAIT PIC X.
+        77 WAITK PIC X.
+        77 EMP-ID PIC X(06).
+        77 WS-FOUND PIC X VALUE 'N'.
+        77 WS-IDX PIC 99 VALUE 1.
+        77 WS-VALID-B PIC X VALUE 'Y'.
+        77 WS-MM PIC 99.
+        77 WS-DD PIC 99.
+        77 WS-MAX-DD PIC 99.
+        77 WS-LANG PIC X VALUE 'E'.
         01 TABLE1.
            02 AA OCCURS 12 TIMES.
               05 FILLER PIC X(19) VALUE "12220119CAPRICORN".
@@ -29,30 +48,100 @@
               05 ZODIC-B PIC 9(4).
               05 ZODIC-E PIC 9(4).
               05 ZODIC-N PIC X(11).
+        01 TABLE3.
+           02 FILLER PIC X(11) VALUE "摩羯座".
+           02 FILLER PIC X(11) VALUE "水瓶座".
+           02 FILLER PIC X(11) VALUE "雙魚座".
+           02 FILLER PIC X(11) VALUE "牡羊座".
+           02 FILLER PIC X(11) VALUE "金牛座".
+           02 FILLER PIC X(11) VALUE "雙子座".
+           02 FILLER PIC X(11) VALUE "巨蟹座".
+           02 FILLER PIC X(11) VALUE "獅子座".
+           02 FILLER PIC X(11) VALUE "處女座".
+           02 FILLER PIC X(11) VALUE "天秤座".
+           02 FILLER PIC X(11) VALUE "天蠍座".
+           02 FILLER PIC X(11) VALUE "射手座".
+        01 TABLE4 REDEFINES TABLE3.
+           02 CH-ZODIC-N PIC X(11) OCCURS 12 TIMES.
 
         PROCEDURE DIVISION.
 
         0000.
             DISPLAY " " LINE 1 POSITION 1 ERASE.
+            DISPLAY "Employee ID (optional)" LINE 8 POSITION 15.
+            DISPLAY "(SAMPLE:A12345)" LINE 9 POSITION 15.
+            ACCEPT EMP-ID NO BEEP LINE 9 POSITION 32.
             DISPLAY "Please keyin your birthday" LINE 10 POSITION 15.
             DISPLAY "(SAMPLE:0101)" LINE 11 POSITION 15.
             ACCEPT B NO BEEP LINE 12 POSITION 15.
+            PERFORM 0001.
+            IF WS-VALID-B NOT = 'Y'
+               DISPLAY "INVALID BIRTHDAY - MMDD EXPECTED"
+                   LINE 14 POSITION 15
+               GO TO 0000
+            END-IF.
+            DISPLAY "Language? (E=English C=Chinese)" LINE 13
+                POSITION 15.
+            ACCEPT WS-LANG NO BEEP LINE 13 POSITION 48.
 
-            PERFORM 2000 VARYING I FROM 2 BY 1 UNTIL I > 12.
+            PERFORM 2000.
             PERFORM 3000 UNTIL F = 27.
-            STOP RUN.
+            GOBACK.
+        0001.
+            MOVE 'Y' TO WS-VALID-B.
+            MOVE B(1:2) TO WS-MM.
+            MOVE B(3:2) TO WS-DD.
+            IF WS-MM < 1 OR WS-MM > 12
+               MOVE 'N' TO WS-VALID-B
+            ELSE
+               PERFORM 0002
+               IF WS-DD < 1 OR WS-DD > WS-MAX-DD
+                  MOVE 'N' TO WS-VALID-B
+               END-IF
+            END-IF.
+        0002.
+            EVALUATE WS-MM
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                  MOVE 31 TO WS-MAX-DD
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                  MOVE 30 TO WS-MAX-DD
+               WHEN 2
+                  MOVE 29 TO WS-MAX-DD
+               WHEN OTHER
+                  MOVE 0 TO WS-MAX-DD
+            END-EVALUATE.
         2000.
-            IF B NOT < ZODIC-B(I) AND B NOT > ZODIC-E(I)
-               DISPLAY ZODIC-N(I) LINE 18 POSITION 15
-               PERFORM 3000
+            MOVE 'N' TO WS-FOUND.
+            MOVE 1 TO WS-IDX.
+            PERFORM 2010 VARYING I FROM 1 BY 1
+                UNTIL I > 12 OR WS-FOUND = 'Y'.
+            IF WS-LANG = 'C' OR WS-LANG = 'c'
+               DISPLAY CH-ZODIC-N(WS-IDX) LINE 18 POSITION 15
             ELSE
-               DISPLAY ZODIC-N(1) LINE 18 POSITION 15
+               DISPLAY ZODIC-N(WS-IDX) LINE 18 POSITION 15
+            END-IF.
+            PERFORM 4000.
+        2010.
+            IF B NOT < ZODIC-B(I) AND B NOT > ZODIC-E(I)
+               MOVE 'Y' TO WS-FOUND
+               MOVE I TO WS-IDX
             END-IF.
-
         3000.
+            IF WS-LANG = 'C' OR WS-LANG = 'c'
+               DISPLAY "繼續嗎?(ESC=結束,按任意鍵繼續)"
+                   LINE 22 POSITION 15
+            ELSE
             DISPLAY "CONTINUE?(ESC = EXIT , PRESS ANY KEY CAN CONTINUE)"
-            LINE 22 POSITION 15.
-            ACCEPT WAIT NO BEEP ON EXCEPTION F NEXT SENTENCE.
+                LINE 22 POSITION 15
+            END-IF.
+            ACCEPT WAITK NO BEEP ON EXCEPTION F NEXT SENTENCE.
             IF F NOT = 27
                GO TO 0000
-            END-IF.
\ No newline at end of file
+            END-IF.
+        4000.
+            OPEN EXTEND LOG-F.
+            MOVE EMP-ID TO LOG-EMP-ID.
+            MOVE B TO LOG-B.
+            MOVE ZODIC-N(WS-IDX) TO LOG-ZODIC-N.
+            WRITE LOG-REC.
+            CLOSE LOG-F.
\ No newline at end of file
