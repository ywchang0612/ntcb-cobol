@@ -0,0 +1,42 @@
+        IDENTIFICATION     DIVISION.
+        PROGRAM-ID.        MENU.
+
+        ENVIRONMENT        DIVISION.
+        CONFIGURATION      SECTION.
+        SOURCE-COMPUTER.   IBM-PC.
+        OBJECT-COMPUTER.   IBM-PC.
+
+        DATA               DIVISION.
+        WORKING-STORAGE    SECTION.
+        01 WS-CHOICE   PIC X.
+
+        PROCEDURE DIVISION.
+        0000-RTN.
+            PERFORM 0001-RTN UNTIL WS-CHOICE = '4'.
+            STOP RUN.
+        0001-RTN.
+            DISPLAY ' ' LINE 1 POSITION 1 ERASE.
+            DISPLAY 'OPERATOR MENU' LINE 3 POSITION 15.
+            DISPLAY '1 - SERIES CALCULATOR (SAMPLE)' LINE 5
+                POSITION 15.
+            DISPLAY '2 - CLASS GRADING (S9456043)'   LINE 6
+                POSITION 15.
+            DISPLAY '3 - ZODIAC LOOKUP (TEST13)'      LINE 7
+                POSITION 15.
+            DISPLAY '4 - EXIT'                        LINE 8
+                POSITION 15.
+            DISPLAY 'SELECT OPTION : '                LINE 10
+                POSITION 15.
+            ACCEPT WS-CHOICE NO BEEP LINE 10 POSITION 31.
+            EVALUATE WS-CHOICE
+                WHEN '1'
+                    CALL 'SAMPLE'
+                WHEN '2'
+                    CALL 'S9456043'
+                WHEN '3'
+                    CALL 'TEST13'
+                WHEN '4'
+                    CONTINUE
+                WHEN OTHER
+                    DISPLAY 'INVALID SELECTION' LINE 12 POSITION 15
+            END-EVALUATE.
\ No newline at end of file
